@@ -0,0 +1,5 @@
+      *> Jurisdiction-specific divisor/offset for the half-plus-seven
+      *> age rule, read from PARAMFILE.DAT (or passed in as a PARM).
+       01 AGE-RULE-PARM.
+           02 ARP-DIVISOR PIC 9.
+           02 ARP-OFFSET PIC 99.
