@@ -0,0 +1,7 @@
+      *> Layout of one couple record from the HR roster extract.
+       01 COUPLE-REC.
+           02 CM-EMPLOYEE-ID PIC X(6).
+           02 CM-EMPLOYEE-NAME PIC X(30).
+           02 CM-EMPLOYEE-AGE PIC 9(3).
+           02 CM-PARTNER-ID PIC X(6).
+           02 CM-PARTNER-AGE PIC 9(3).
