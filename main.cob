@@ -2,8 +2,75 @@
        PROGRAM-ID. HALF-YOUR-AGE-PLUS-SEVEN.
        AUTHOR. WILLIAM-KEILSOHN.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT AGE-PAIR-FILE ASSIGN TO "AGEPAIRS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AGE-PAIR-FILE-STATUS.
+
+           SELECT AGE-PAIR-RESULT-FILE ASSIGN TO "AGEPAIRS-RESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AGE-PAIR-RESULT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT PARTNER-CHART-FILE ASSIGN TO "PARTNER-CHART.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARTNER-CHART-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT AGE-RULE-PARM-FILE ASSIGN TO "PARAMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AGE-RULE-PARM-FILE-STATUS.
+
+           SELECT MEMBERSHIP-EXTRACT-FILE ASSIGN TO "MEMBERSHIP.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MEMBERSHIP-EXTRACT-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  AGE-PAIR-FILE.
+       01 AGE-PAIR-REC.
+           02 AP-PERSON1-ID PIC X(6).
+           02 AP-PAGE1 PIC 9(3).
+           02 AP-PERSON2-ID PIC X(6).
+           02 AP-PAGE2 PIC 9(3).
+
+       FD  AGE-PAIR-RESULT-FILE.
+       01 AGE-PAIR-RESULT-REC PIC X(80).
+
+       FD  AUDIT-FILE.
+       01 AUDIT-REC PIC X(140).
+
+       FD  PARTNER-CHART-FILE.
+       01 PARTNER-CHART-REC PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           02 CHECKPOINT-REC-RECORD-COUNT PIC 9(6).
+           02 CHECKPOINT-REC-TOTAL-RECORDS PIC 9(6).
+
+       FD  AGE-RULE-PARM-FILE.
+           COPY "AGE-RULE-PARM.cpy".
+
+       FD  MEMBERSHIP-EXTRACT-FILE.
+       01 MEMBERSHIP-EXTRACT-REC.
+           02 ME-PERSON1-ID PIC X(6).
+           02 ME-PERSON1-AGE PIC 9(3).
+           02 ME-PERSON2-ID PIC X(6).
+           02 ME-PERSON2-AGE PIC 9(3).
+           02 ME-RESULT-CODE PIC X(1).
+
        WORKING-STORAGE SECTION.
 
        01 USER-AGE PIC 9(3) VALUE ZEROS.
@@ -15,20 +82,146 @@
        01 USER-END PIC 9 VALUE 0.
        01 PAGE1 PIC 9(3) VALUE ZEROS.
        01 PAGE2 PIC 9(3) VALUE ZEROS.
+       01 PAGE1-RANGE.
+           02 PAGE1-LOWER PIC 9(3) VALUE ZEROS.
+           02 PAGE1-UPPER PIC 9(3) VALUE ZEROS.
+       01 PAGE2-RANGE.
+           02 PAGE2-LOWER PIC 9(3) VALUE ZEROS.
+           02 PAGE2-UPPER PIC 9(3) VALUE ZEROS.
        01 AGE-OK PIC 9 VALUE 0.
        01 AGEFORMAT1 PIC ZZZ VALUE ZEROS.
        01 AGEFORMAT2 PIC ZZZ VALUE ZEROS.
+       01 AGE-PAIR-EOF PIC 9 VALUE 0.
+       01 AGE-PAIR-RESULT-EOF PIC 9 VALUE 0.
+       01 BATCH-PAIR-VALID PIC 9 VALUE 0.
+       01 BATCH-MEET-COUNT PIC 9(5) VALUE ZEROS.
+       01 BATCH-NOTMEET-COUNT PIC 9(5) VALUE ZEROS.
+       01 BATCH-SKIPPED-COUNT PIC 9(5) VALUE ZEROS.
+
+       01 AGE-VALIDATE-PROMPT PIC X(40) VALUE SPACES.
+       01 AGE-VALIDATE-VALID PIC 9 VALUE 0.
+
+       01 CHART-AGE PIC 9(3) VALUE ZEROS.
+       01 CHART-AGE-FORMAT PIC ZZZ VALUE ZEROS.
+
+       01 CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+       01 PARTNER-CHART-FILE-STATUS PIC XX VALUE "00".
+       01 AGE-PAIR-FILE-STATUS PIC XX VALUE "00".
+       01 AGE-PAIR-RESULT-FILE-STATUS PIC XX VALUE "00".
+       01 BATCH-RECORD-COUNT PIC 9(6) VALUE ZEROS.
+       01 BATCH-TOTAL-RECORDS PIC 9(6) VALUE ZEROS.
+       01 CHECKPOINT-SAVED-RECORD-COUNT PIC 9(6) VALUE ZEROS.
+       01 CHECKPOINT-SAVED-TOTAL-RECORDS PIC 9(6) VALUE ZEROS.
+      *> CHECKPOINT.DAT records how far into AGEPAIRS.DAT the last run
+      *> got, alongside that file's total record count at the time.
+      *> A new run only resumes from it when the total still matches
+      *> the current AGEPAIRS.DAT - otherwise this is a different file
+      *> (e.g. the next day's roster), not a continuation, and leftover
+      *> rows in AGEPAIRS-RESULTS.DAT/MEMBERSHIP.EXT belong to the
+      *> already-completed prior run, not this one. The checkpoint
+      *> counter itself can still lag the real progress by up to
+      *> BATCH-CHECKPOINT-INTERVAL records, so within a genuine resume
+      *> the exact restart point is recomputed from what was really
+      *> written.
+       01 BATCH-CHECKPOINT-INTERVAL PIC 9(6) VALUE 25.
+
+       01 AGE-RULE-PARM-FILE-STATUS PIC XX VALUE "00".
+       01 AGE-RULE-DIVISOR PIC 9 VALUE 2.
+       01 AGE-RULE-OFFSET PIC 99 VALUE 7.
+       01 AGE-RULE-DIVISOR-CANDIDATE PIC 9 VALUE 2.
+       01 AGE-RULE-OFFSET-CANDIDATE PIC 99 VALUE 7.
+       01 AGE-RULE-UPPER-CHECK PIC 9(4) VALUE ZEROS.
+
+       01 SESSION-MEET-COUNT PIC 9(5) VALUE ZEROS.
+       01 SESSION-NOTMEET-COUNT PIC 9(5) VALUE ZEROS.
+       01 SESSION-TOTAL-COUNT PIC 9(5) VALUE ZEROS.
+
+       01 PERSON1-ID PIC X(6) VALUE SPACES.
+       01 PERSON2-ID PIC X(6) VALUE SPACES.
+       01 MEMBERSHIP-EXTRACT-FILE-STATUS PIC XX VALUE "00".
+
+       01 AUDIT-WHO PIC X(20) VALUE SPACES.
+       01 AUDIT-WHEN.
+           02 AUDIT-WHEN-DATE PIC 9(8).
+           02 AUDIT-WHEN-TIME PIC 9(8).
+       01 AUDIT-SOURCE PIC X(16) VALUE SPACES.
+       01 AUDIT-INPUTS PIC X(30) VALUE SPACES.
+       01 AUDIT-OUTCOME PIC X(40) VALUE SPACES.
+       01 AUDIT-FILE-STATUS PIC XX VALUE "00".
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
+           PERFORM LOAD-AGE-RULE-PARM-PARA.
            PERFORM SELECTION-PARA UNTIL USER-END = 1.
+           PERFORM DISPLAY-SESSION-SUMMARY-PARA.
            STOP RUN.
 
+       DISPLAY-SESSION-SUMMARY-PARA.
+           DISPLAY "===== SESSION SUMMARY =====".
+           DISPLAY "PAIRS CHECKED: " SESSION-TOTAL-COUNT.
+           DISPLAY "MEET THE RULE: " SESSION-MEET-COUNT.
+           DISPLAY "DO NOT MEET THE RULE: " SESSION-NOTMEET-COUNT.
+
+       LOAD-AGE-RULE-PARM-PARA.
+           OPEN INPUT AGE-RULE-PARM-FILE.
+           IF AGE-RULE-PARM-FILE-STATUS = "00" THEN
+               READ AGE-RULE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE AGE-RULE-DIVISOR
+                           TO AGE-RULE-DIVISOR-CANDIDATE
+                       MOVE AGE-RULE-OFFSET
+                           TO AGE-RULE-OFFSET-CANDIDATE
+                       IF ARP-DIVISOR NOT = ZERO THEN
+                           MOVE ARP-DIVISOR
+                               TO AGE-RULE-DIVISOR-CANDIDATE
+                       ELSE
+                           DISPLAY "PARAMFILE.DAT: DIVISOR 0 ",
+                               "REJECTED. KEEPING DEFAULT DIVISOR ",
+                               AGE-RULE-DIVISOR, "."
+                       END-IF
+                       *> Reject an offset that would make
+                       *> (age - offset) negative for the youngest
+                       *> valid age (14) - AGE-RULE-OFFSET is
+                       *> unsigned, so a negative intermediate result
+                       *> would silently wrap to its absolute value.
+                       IF ARP-OFFSET < 14 THEN
+                           MOVE ARP-OFFSET TO AGE-RULE-OFFSET-CANDIDATE
+                       ELSE
+                           DISPLAY "PARAMFILE.DAT: OFFSET ",
+                               ARP-OFFSET, " OUT OF RANGE. KEEPING ",
+                               "DEFAULT OFFSET ", AGE-RULE-OFFSET, "."
+                       END-IF
+                       *> (120 - offset) * divisor is the largest
+                       *> PARTNER/PAGE-UPPER the oldest valid age (120)
+                       *> can produce - reject the whole candidate pair
+                       *> if it would overflow the PIC 9(3) *-UPPER
+                       *> fields instead of letting COMPUTE truncate it.
+                       COMPUTE AGE-RULE-UPPER-CHECK =
+                           (120 - AGE-RULE-OFFSET-CANDIDATE)
+                           * AGE-RULE-DIVISOR-CANDIDATE
+                       IF AGE-RULE-UPPER-CHECK > 999 THEN
+                           DISPLAY "PARAMFILE.DAT: DIVISOR/OFFSET ",
+                               "COMBINATION WOULD OVERFLOW A 3-DIGIT ",
+                               "AGE RANGE. KEEPING DEFAULTS."
+                       ELSE
+                           MOVE AGE-RULE-DIVISOR-CANDIDATE
+                               TO AGE-RULE-DIVISOR
+                           MOVE AGE-RULE-OFFSET-CANDIDATE
+                               TO AGE-RULE-OFFSET
+                       END-IF
+               END-READ
+               CLOSE AGE-RULE-PARM-FILE
+           END-IF.
+
        SELECTION-PARA.
            DISPLAY "PLEASE SELECT AN OPTION BELOW:".
            DISPLAY "1: CALCULATE MY RANGE OF PARTNERS".
            DISPLAY "2: DETERMINE IF TWO PEOPLE ARE WITHIN RANGE".
+           DISPLAY "3: BATCH CHECK A FILE OF AGE PAIRS".
+           DISPLAY "4: PRINT A PARTNER-RANGE REFERENCE CHART".
            DISPLAY "0: END OPPERATION".
            DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
            ACCEPT USER-SELECT-NUM.
@@ -37,6 +230,10 @@
                    PERFORM CALC-PARTNERS-PARA
                WHEN 2
                    PERFORM CALC-ACCEPT-PARA
+               WHEN 3
+                   PERFORM CALC-BATCH-PARA
+               WHEN 4
+                   PERFORM PRINT-CHART-PARA
                WHEN OTHER
                    MOVE 1 TO USER-END
            END-EVALUATE.
@@ -44,46 +241,334 @@
 
 
        CALC-PARTNERS-PARA.
-           *> Get input from the user.
-           DISPLAY "How old are you? " WITH NO ADVANCING.
-           ACCEPT USER-INPUT.
-           *> Convert user input into a number. 
-           COMPUTE USER-AGE = FUNCTION NUMVAL(USER-INPUT).
+           *> Get validated input from the user.
+           MOVE "How old are you? " TO AGE-VALIDATE-PROMPT.
+           PERFORM VALIDATE-AGE-PARA.
            *> Calculate the age range.
-           COMPUTE PARTNER-LOWER ROUNDED = (USER-AGE / 2) + 7.
-           COMPUTE PARTNER-UPPER ROUNDED = (USER-AGE - 7) * 2.
+           COMPUTE PARTNER-LOWER ROUNDED =
+               (USER-AGE / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET.
+           COMPUTE PARTNER-UPPER ROUNDED =
+               (USER-AGE - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR.
            *> Output the results
            MOVE PARTNER-LOWER TO AGEFORMAT1.
            MOVE PARTNER-UPPER TO AGEFORMAT2.
-           DISPLAY "You can date people within the age range of ", 
+           DISPLAY "You can date people within the age range of ",
                AGEFORMAT1, " to ", AGEFORMAT2.
+           MOVE "CALC-PARTNERS" TO AUDIT-SOURCE.
+           STRING "USER-AGE=" USER-AGE DELIMITED BY SIZE
+               INTO AUDIT-INPUTS.
+           STRING AGEFORMAT1 "-" AGEFORMAT2 DELIMITED BY SIZE
+               INTO AUDIT-OUTCOME.
+           PERFORM AUDIT-LOG-PARA.
 
        CALC-ACCEPT-PARA.
            DISPLAY USER-END.
-           DISPLAY "PLEASE ENTER THE FIRST PERSON'S AGE: " WITH NO 
+           DISPLAY "PLEASE ENTER THE FIRST PERSON'S ID: " WITH NO
            ADVANCING.
-           ACCEPT PAGE1.
-           DISPLAY "PLEASE ENTER THE SECOND PERSON'S AGE: " WITH NO
+           ACCEPT PERSON1-ID.
+           MOVE "PLEASE ENTER THE FIRST PERSON'S AGE: " TO
+               AGE-VALIDATE-PROMPT.
+           PERFORM VALIDATE-AGE-PARA.
+           MOVE USER-AGE TO PAGE1.
+           DISPLAY "PLEASE ENTER THE SECOND PERSON'S ID: " WITH NO
            ADVANCING.
-           ACCEPT PAGE2.
-           IF PAGE1 = PAGE2 THEN
+           ACCEPT PERSON2-ID.
+           MOVE "PLEASE ENTER THE SECOND PERSON'S AGE: " TO
+               AGE-VALIDATE-PROMPT.
+           PERFORM VALIDATE-AGE-PARA.
+           MOVE USER-AGE TO PAGE2.
+           PERFORM AGE-RULE-CHECK-PARA.
+           ADD 1 TO SESSION-TOTAL-COUNT.
+           IF AGE-OK = 1 THEN
+               DISPLAY "THESE PEOPLE MEET THE RULE."
+               ADD 1 TO SESSION-MEET-COUNT
+           ELSE
+               DISPLAY "THESE PEOPLE DO NOT MEET THE RULE."
+               ADD 1 TO SESSION-NOTMEET-COUNT
+           END-IF.
+           PERFORM WRITE-MEMBERSHIP-EXTRACT-PARA.
+           MOVE "CALC-ACCEPT" TO AUDIT-SOURCE.
+           STRING "PAGE1=" PAGE1 " PAGE2=" PAGE2 DELIMITED BY SIZE
+               INTO AUDIT-INPUTS.
+           STRING "AGE-OK=" AGE-OK DELIMITED BY SIZE INTO AUDIT-OUTCOME.
+           PERFORM AUDIT-LOG-PARA.
+
+       AGE-RULE-CHECK-PARA.
+           MOVE 0 TO AGE-OK.
+           *> Each person's own configured range, checked both ways.
+           COMPUTE PAGE1-LOWER ROUNDED =
+               (PAGE1 / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET.
+           COMPUTE PAGE1-UPPER ROUNDED =
+               (PAGE1 - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR.
+           COMPUTE PAGE2-LOWER ROUNDED =
+               (PAGE2 / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET.
+           COMPUTE PAGE2-UPPER ROUNDED =
+               (PAGE2 - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR.
+           IF PAGE2 >= PAGE1-LOWER AND PAGE2 <= PAGE1-UPPER
+               AND PAGE1 >= PAGE2-LOWER AND PAGE1 <= PAGE2-UPPER THEN
                MOVE 1 TO AGE-OK
            END-IF.
-           IF PAGE1 > PAGE2 THEN
-               COMPUTE PARTNER-LOWER ROUNDED = (PAGE1 /2) + 7
-               IF PAGE2 >= PARTNER-LOWER THEN
-                   MOVE 1 TO AGE-OK
+
+       VALIDATE-AGE-PARA.
+           MOVE 0 TO AGE-VALIDATE-VALID.
+           PERFORM UNTIL AGE-VALIDATE-VALID = 1
+               DISPLAY AGE-VALIDATE-PROMPT WITH NO ADVANCING
+               ACCEPT USER-INPUT
+               IF FUNCTION TRIM(USER-INPUT) IS NUMERIC THEN
+                   COMPUTE USER-AGE = FUNCTION NUMVAL(USER-INPUT)
+                   IF USER-AGE >= 14 AND USER-AGE <= 120 THEN
+                       MOVE 1 TO AGE-VALIDATE-VALID
+                   ELSE
+                       DISPLAY "AGE MUST BE BETWEEN 14 AND 120. ",
+                           "PLEASE TRY AGAIN."
+                   END-IF
+               ELSE
+                   DISPLAY "PLEASE ENTER A VALID NUMERIC AGE."
+               END-IF
+           END-PERFORM.
+
+       PRINT-CHART-PARA.
+           OPEN OUTPUT PARTNER-CHART-FILE.
+           IF PARTNER-CHART-FILE-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN PARTNER-CHART.PRT FOR OUTPUT. ",
+                   "CHART NOT WRITTEN."
+           ELSE
+               MOVE "AGE    PARTNER RANGE" TO PARTNER-CHART-REC
+               WRITE PARTNER-CHART-REC
+               MOVE "---    -------------" TO PARTNER-CHART-REC
+               WRITE PARTNER-CHART-REC
+               PERFORM VARYING CHART-AGE FROM 18 BY 1
+                       UNTIL CHART-AGE > 99
+                   COMPUTE PARTNER-LOWER ROUNDED =
+                       (CHART-AGE / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET
+                   COMPUTE PARTNER-UPPER ROUNDED =
+                       (CHART-AGE - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR
+                   MOVE PARTNER-LOWER TO AGEFORMAT1
+                   MOVE PARTNER-UPPER TO AGEFORMAT2
+                   MOVE CHART-AGE TO CHART-AGE-FORMAT
+                   MOVE SPACES TO PARTNER-CHART-REC
+                   STRING CHART-AGE-FORMAT "    " AGEFORMAT1 " TO "
+                       AGEFORMAT2 DELIMITED BY SIZE
+                       INTO PARTNER-CHART-REC
+                   WRITE PARTNER-CHART-REC
+               END-PERFORM
+               CLOSE PARTNER-CHART-FILE
+               DISPLAY "REFERENCE CHART WRITTEN TO PARTNER-CHART.PRT"
+           END-IF.
+
+       CALC-BATCH-PARA.
+           MOVE 0 TO AGE-PAIR-EOF.
+           MOVE 0 TO BATCH-MEET-COUNT.
+           MOVE 0 TO BATCH-NOTMEET-COUNT.
+           MOVE 0 TO BATCH-SKIPPED-COUNT.
+           PERFORM READ-CHECKPOINT-PARA.
+           IF CHECKPOINT-SAVED-RECORD-COUNT > 0
+               DISPLAY "CHECKPOINT.DAT SHOWS LAST RECORDED PROGRESS ",
+                   "AT RECORD ", CHECKPOINT-SAVED-RECORD-COUNT
+           END-IF.
+           OPEN INPUT AGE-PAIR-FILE.
+           IF AGE-PAIR-FILE-STATUS NOT = "00"
+               DISPLAY "AGEPAIRS.DAT NOT FOUND. RETURNING TO MENU."
+           ELSE
+               PERFORM CALC-BATCH-RUN-PARA
+           END-IF.
+
+       CALC-BATCH-RUN-PARA.
+           PERFORM COUNT-INPUT-RECORDS-PARA.
+           IF CHECKPOINT-SAVED-RECORD-COUNT > 0
+               AND CHECKPOINT-SAVED-TOTAL-RECORDS = BATCH-TOTAL-RECORDS
+               PERFORM COUNT-RESULT-LINES-PARA
+           ELSE
+               MOVE 0 TO BATCH-RECORD-COUNT
+           END-IF.
+           IF BATCH-RECORD-COUNT > 0
+               OPEN EXTEND AGE-PAIR-RESULT-FILE
+               IF AGE-PAIR-RESULT-FILE-STATUS = "35" THEN
+                   OPEN OUTPUT AGE-PAIR-RESULT-FILE
+               END-IF
+               OPEN EXTEND MEMBERSHIP-EXTRACT-FILE
+               IF MEMBERSHIP-EXTRACT-FILE-STATUS = "35" THEN
+                   OPEN OUTPUT MEMBERSHIP-EXTRACT-FILE
+               END-IF
+               DISPLAY "RESUMING BATCH AFTER RECORD ",
+                   BATCH-RECORD-COUNT
+               PERFORM BATCH-RECORD-COUNT TIMES
+                   READ AGE-PAIR-FILE
+                       AT END
+                           MOVE 1 TO AGE-PAIR-EOF
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT AGE-PAIR-RESULT-FILE
+               OPEN EXTEND MEMBERSHIP-EXTRACT-FILE
+               IF MEMBERSHIP-EXTRACT-FILE-STATUS = "35" THEN
+                   OPEN OUTPUT MEMBERSHIP-EXTRACT-FILE
+               END-IF
            END-IF.
-           IF PAGE1 < PAGE2 THEN
-               COMPUTE PARTNER-UPPER ROUNDED = (PAGE1 - 7) * 2
-               IF PAGE2 <= PARTNER-LOWER THEN 
-                   MOVE 1 TO AGE-OK
+           PERFORM UNTIL AGE-PAIR-EOF = 1
+               READ AGE-PAIR-FILE
+                   AT END
+                       MOVE 1 TO AGE-PAIR-EOF
+                   NOT AT END
+                       ADD 1 TO BATCH-RECORD-COUNT
+                       MOVE AP-PERSON1-ID TO PERSON1-ID
+                       MOVE AP-PAGE1 TO PAGE1
+                       MOVE AP-PERSON2-ID TO PERSON2-ID
+                       MOVE AP-PAGE2 TO PAGE2
+                       PERFORM VALIDATE-BATCH-PAIR-PARA
+                       IF BATCH-PAIR-VALID = 1
+                           PERFORM AGE-RULE-CHECK-PARA
+                           PERFORM WRITE-BATCH-RESULT-PARA
+                           PERFORM BUILD-MEMBERSHIP-EXTRACT-REC-PARA
+                           WRITE MEMBERSHIP-EXTRACT-REC
+                       ELSE
+                           PERFORM WRITE-BATCH-INVALID-PARA
+                       END-IF
+                       IF FUNCTION MOD(BATCH-RECORD-COUNT,
+                               BATCH-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AGE-PAIR-FILE.
+           CLOSE AGE-PAIR-RESULT-FILE.
+           CLOSE MEMBERSHIP-EXTRACT-FILE.
+           MOVE 0 TO BATCH-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT-PARA.
+           ADD BATCH-MEET-COUNT TO SESSION-MEET-COUNT.
+           ADD BATCH-NOTMEET-COUNT TO SESSION-NOTMEET-COUNT.
+           ADD BATCH-MEET-COUNT BATCH-NOTMEET-COUNT
+               TO SESSION-TOTAL-COUNT.
+           MOVE "CALC-BATCH" TO AUDIT-SOURCE.
+           STRING "PAIRS=" BATCH-MEET-COUNT "+" BATCH-NOTMEET-COUNT
+               "+" BATCH-SKIPPED-COUNT DELIMITED BY SIZE
+               INTO AUDIT-INPUTS.
+           STRING "MEET=" BATCH-MEET-COUNT " NOTMEET="
+               BATCH-NOTMEET-COUNT " SKIPPED=" BATCH-SKIPPED-COUNT
+               DELIMITED BY SIZE INTO AUDIT-OUTCOME.
+           PERFORM AUDIT-LOG-PARA.
+           DISPLAY "BATCH RUN COMPLETE. RESULTS WRITTEN TO ",
+               "AGEPAIRS-RESULTS.DAT".
+
+       COUNT-INPUT-RECORDS-PARA.
+           MOVE 0 TO BATCH-TOTAL-RECORDS.
+           MOVE 0 TO AGE-PAIR-EOF.
+           PERFORM UNTIL AGE-PAIR-EOF = 1
+               READ AGE-PAIR-FILE
+                   AT END
+                       MOVE 1 TO AGE-PAIR-EOF
+                   NOT AT END
+                       ADD 1 TO BATCH-TOTAL-RECORDS
+               END-READ
+           END-PERFORM.
+           CLOSE AGE-PAIR-FILE.
+           MOVE 0 TO AGE-PAIR-EOF.
+           OPEN INPUT AGE-PAIR-FILE.
+
+       COUNT-RESULT-LINES-PARA.
+           MOVE 0 TO BATCH-RECORD-COUNT.
+           MOVE 0 TO AGE-PAIR-RESULT-EOF.
+           OPEN INPUT AGE-PAIR-RESULT-FILE.
+           IF AGE-PAIR-RESULT-FILE-STATUS = "00" THEN
+               PERFORM UNTIL AGE-PAIR-RESULT-EOF = 1
+                   READ AGE-PAIR-RESULT-FILE
+                       AT END
+                           MOVE 1 TO AGE-PAIR-RESULT-EOF
+                       NOT AT END
+                           ADD 1 TO BATCH-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE AGE-PAIR-RESULT-FILE
            END-IF.
+
+       READ-CHECKPOINT-PARA.
+           MOVE 0 TO CHECKPOINT-SAVED-RECORD-COUNT.
+           MOVE 0 TO CHECKPOINT-SAVED-TOTAL-RECORDS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-REC-RECORD-COUNT
+                           TO CHECKPOINT-SAVED-RECORD-COUNT
+                       MOVE CHECKPOINT-REC-TOTAL-RECORDS
+                           TO CHECKPOINT-SAVED-TOTAL-RECORDS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE BATCH-RECORD-COUNT TO CHECKPOINT-REC-RECORD-COUNT.
+           MOVE BATCH-TOTAL-RECORDS TO CHECKPOINT-REC-TOTAL-RECORDS.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       VALIDATE-BATCH-PAIR-PARA.
+           MOVE 1 TO BATCH-PAIR-VALID.
+           IF PAGE1 < 14 OR PAGE1 > 120 OR PAGE2 < 14 OR PAGE2 > 120
+               THEN
+               MOVE 0 TO BATCH-PAIR-VALID
+           END-IF.
+
+       WRITE-BATCH-INVALID-PARA.
+           ADD 1 TO BATCH-SKIPPED-COUNT.
+           MOVE SPACES TO AGE-PAIR-RESULT-REC.
+           STRING PAGE1 " AND " PAGE2
+               ": SKIPPED - AGE OUT OF RANGE (14-120)"
+               DELIMITED BY SIZE INTO AGE-PAIR-RESULT-REC.
+           WRITE AGE-PAIR-RESULT-REC.
+
+       WRITE-BATCH-RESULT-PARA.
+           MOVE SPACES TO AGE-PAIR-RESULT-REC.
            IF AGE-OK = 1 THEN
-               DISPLAY "THESE PEOPLE MEET THE RULE."
+               ADD 1 TO BATCH-MEET-COUNT
+               STRING PAGE1 " AND " PAGE2 ": MEET"
+                   DELIMITED BY SIZE INTO AGE-PAIR-RESULT-REC
            ELSE
-               DISPLAY "THESE PEOPLE DO NOT MEET THE RULE."
+               ADD 1 TO BATCH-NOTMEET-COUNT
+               STRING PAGE1 " AND " PAGE2 ": DOES-NOT-MEET"
+                   DELIMITED BY SIZE INTO AGE-PAIR-RESULT-REC
            END-IF.
+           WRITE AGE-PAIR-RESULT-REC.
 
+       WRITE-MEMBERSHIP-EXTRACT-PARA.
+           *> Interactive path: the extract file isn't held open between
+           *> SELECTION-PARA menu choices, so open/write/close here.
+           PERFORM BUILD-MEMBERSHIP-EXTRACT-REC-PARA.
+           OPEN EXTEND MEMBERSHIP-EXTRACT-FILE.
+           IF MEMBERSHIP-EXTRACT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT MEMBERSHIP-EXTRACT-FILE
+           END-IF.
+           WRITE MEMBERSHIP-EXTRACT-REC.
+           CLOSE MEMBERSHIP-EXTRACT-FILE.
 
-       STOP RUN.
+       BUILD-MEMBERSHIP-EXTRACT-REC-PARA.
+           MOVE PERSON1-ID TO ME-PERSON1-ID.
+           MOVE PAGE1 TO ME-PERSON1-AGE.
+           MOVE PERSON2-ID TO ME-PERSON2-ID.
+           MOVE PAGE2 TO ME-PERSON2-AGE.
+           IF AGE-OK = 1 THEN
+               MOVE "Y" TO ME-RESULT-CODE
+           ELSE
+               MOVE "N" TO ME-RESULT-CODE
+           END-IF.
+
+       AUDIT-LOG-PARA.
+           ACCEPT AUDIT-WHEN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-WHEN-TIME FROM TIME.
+           ACCEPT AUDIT-WHO FROM ENVIRONMENT "USER".
+           IF AUDIT-WHO = SPACES THEN
+               MOVE "UNKNOWN" TO AUDIT-WHO
+           END-IF.
+           MOVE SPACES TO AUDIT-REC.
+           STRING AUDIT-WHEN-DATE "-" AUDIT-WHEN-TIME " "
+               AUDIT-WHO " " AUDIT-SOURCE " " AUDIT-INPUTS " "
+               AUDIT-OUTCOME DELIMITED BY SIZE INTO AUDIT-REC.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
