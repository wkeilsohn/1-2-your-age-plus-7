@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUPLE-RECON.
+       AUTHOR. WILLIAM-KEILSOHN.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT COUPLE-MASTER-FILE ASSIGN TO "COUPLE-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUPLE-MASTER-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCEPTION-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-REPORT-FILE-STATUS.
+
+           SELECT AGE-RULE-PARM-FILE ASSIGN TO "PARAMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AGE-RULE-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  COUPLE-MASTER-FILE.
+           COPY "COUPLE-REC.cpy".
+
+       FD  EXCEPTION-REPORT-FILE.
+       01 EXCEPTION-REPORT-REC PIC X(100).
+
+       FD  AGE-RULE-PARM-FILE.
+           COPY "AGE-RULE-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 RECON-EOF PIC 9 VALUE 0.
+       01 RECON-AGE-OK PIC 9 VALUE 0.
+       01 RECON-AGE-VALID PIC 9 VALUE 0.
+       01 RECON-EMPLOYEE-RANGE.
+           02 RECON-EMPLOYEE-LOWER PIC 9(3) VALUE ZEROS.
+           02 RECON-EMPLOYEE-UPPER PIC 9(3) VALUE ZEROS.
+       01 RECON-PARTNER-RANGE.
+           02 RECON-PARTNER-LOWER PIC 9(3) VALUE ZEROS.
+           02 RECON-PARTNER-UPPER PIC 9(3) VALUE ZEROS.
+       01 RECON-COUPLES-CHECKED PIC 9(5) VALUE ZEROS.
+       01 RECON-COUPLES-FAILED PIC 9(5) VALUE ZEROS.
+
+       01 AGE-RULE-PARM-FILE-STATUS PIC XX VALUE "00".
+       01 AGE-RULE-DIVISOR PIC 9 VALUE 2.
+       01 AGE-RULE-OFFSET PIC 99 VALUE 7.
+       01 AGE-RULE-DIVISOR-CANDIDATE PIC 9 VALUE 2.
+       01 AGE-RULE-OFFSET-CANDIDATE PIC 99 VALUE 7.
+       01 AGE-RULE-UPPER-CHECK PIC 9(4) VALUE ZEROS.
+       01 COUPLE-MASTER-FILE-STATUS PIC XX VALUE "00".
+       01 EXCEPTION-REPORT-FILE-STATUS PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM LOAD-AGE-RULE-PARM-PARA.
+           OPEN INPUT COUPLE-MASTER-FILE.
+           IF COUPLE-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "COUPLE-MASTER.DAT NOT FOUND. ABORTING RUN."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           IF EXCEPTION-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN EXCEPTION-REPORT.DAT FOR OUTPUT. ",
+                   "ABORTING RUN."
+               CLOSE COUPLE-MASTER-FILE
+               STOP RUN
+           END-IF.
+           MOVE "EMPLOYEE-ID  NAME         AGE PARTNER P-AGE STATUS"
+               TO EXCEPTION-REPORT-REC.
+           WRITE EXCEPTION-REPORT-REC.
+           PERFORM UNTIL RECON-EOF = 1
+               READ COUPLE-MASTER-FILE
+                   AT END
+                       MOVE 1 TO RECON-EOF
+                   NOT AT END
+                       ADD 1 TO RECON-COUPLES-CHECKED
+                       PERFORM VALIDATE-COUPLE-AGES-PARA
+                       IF RECON-AGE-VALID = 1 THEN
+                           PERFORM CHECK-COUPLE-PARA
+                           IF RECON-AGE-OK NOT = 1
+                               ADD 1 TO RECON-COUPLES-FAILED
+                               PERFORM WRITE-EXCEPTION-PARA
+                           END-IF
+                       ELSE
+                           ADD 1 TO RECON-COUPLES-FAILED
+                           PERFORM WRITE-INVALID-AGE-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COUPLE-MASTER-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           DISPLAY "COUPLES CHECKED: " RECON-COUPLES-CHECKED.
+           DISPLAY "COUPLES FAILING THE RULE: " RECON-COUPLES-FAILED.
+           STOP RUN.
+
+       LOAD-AGE-RULE-PARM-PARA.
+           OPEN INPUT AGE-RULE-PARM-FILE.
+           IF AGE-RULE-PARM-FILE-STATUS = "00" THEN
+               READ AGE-RULE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE AGE-RULE-DIVISOR
+                           TO AGE-RULE-DIVISOR-CANDIDATE
+                       MOVE AGE-RULE-OFFSET
+                           TO AGE-RULE-OFFSET-CANDIDATE
+                       IF ARP-DIVISOR NOT = ZERO THEN
+                           MOVE ARP-DIVISOR
+                               TO AGE-RULE-DIVISOR-CANDIDATE
+                       ELSE
+                           DISPLAY "PARAMFILE.DAT: DIVISOR 0 ",
+                               "REJECTED. KEEPING DEFAULT DIVISOR ",
+                               AGE-RULE-DIVISOR, "."
+                       END-IF
+                       *> Reject an offset that would make
+                       *> (age - offset) negative for the youngest
+                       *> valid age (14) - AGE-RULE-OFFSET is
+                       *> unsigned, so a negative intermediate result
+                       *> would silently wrap to its absolute value.
+                       IF ARP-OFFSET < 14 THEN
+                           MOVE ARP-OFFSET TO AGE-RULE-OFFSET-CANDIDATE
+                       ELSE
+                           DISPLAY "PARAMFILE.DAT: OFFSET ",
+                               ARP-OFFSET, " OUT OF RANGE. KEEPING ",
+                               "DEFAULT OFFSET ", AGE-RULE-OFFSET, "."
+                       END-IF
+                       *> (120 - offset) * divisor is the largest
+                       *> *-UPPER the oldest valid age (120) can
+                       *> produce - reject the whole candidate pair
+                       *> if it would overflow the PIC 9(3) *-UPPER
+                       *> fields instead of letting COMPUTE truncate it.
+                       COMPUTE AGE-RULE-UPPER-CHECK =
+                           (120 - AGE-RULE-OFFSET-CANDIDATE)
+                           * AGE-RULE-DIVISOR-CANDIDATE
+                       IF AGE-RULE-UPPER-CHECK > 999 THEN
+                           DISPLAY "PARAMFILE.DAT: DIVISOR/OFFSET ",
+                               "COMBINATION WOULD OVERFLOW A 3-DIGIT ",
+                               "AGE RANGE. KEEPING DEFAULTS."
+                       ELSE
+                           MOVE AGE-RULE-DIVISOR-CANDIDATE
+                               TO AGE-RULE-DIVISOR
+                           MOVE AGE-RULE-OFFSET-CANDIDATE
+                               TO AGE-RULE-OFFSET
+                       END-IF
+               END-READ
+               CLOSE AGE-RULE-PARM-FILE
+           END-IF.
+
+       VALIDATE-COUPLE-AGES-PARA.
+           MOVE 1 TO RECON-AGE-VALID.
+           IF CM-EMPLOYEE-AGE < 14 OR CM-EMPLOYEE-AGE > 120
+               OR CM-PARTNER-AGE < 14 OR CM-PARTNER-AGE > 120 THEN
+               MOVE 0 TO RECON-AGE-VALID
+           END-IF.
+
+       CHECK-COUPLE-PARA.
+           MOVE 0 TO RECON-AGE-OK.
+           COMPUTE RECON-EMPLOYEE-LOWER ROUNDED =
+               (CM-EMPLOYEE-AGE / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET.
+           COMPUTE RECON-EMPLOYEE-UPPER ROUNDED =
+               (CM-EMPLOYEE-AGE - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR.
+           COMPUTE RECON-PARTNER-LOWER ROUNDED =
+               (CM-PARTNER-AGE / AGE-RULE-DIVISOR) + AGE-RULE-OFFSET.
+           COMPUTE RECON-PARTNER-UPPER ROUNDED =
+               (CM-PARTNER-AGE - AGE-RULE-OFFSET) * AGE-RULE-DIVISOR.
+           IF CM-PARTNER-AGE >= RECON-EMPLOYEE-LOWER
+               AND CM-PARTNER-AGE <= RECON-EMPLOYEE-UPPER
+               AND CM-EMPLOYEE-AGE >= RECON-PARTNER-LOWER
+               AND CM-EMPLOYEE-AGE <= RECON-PARTNER-UPPER THEN
+               MOVE 1 TO RECON-AGE-OK
+           END-IF.
+
+       WRITE-EXCEPTION-PARA.
+           MOVE SPACES TO EXCEPTION-REPORT-REC.
+           STRING CM-EMPLOYEE-ID "       " CM-EMPLOYEE-NAME "  "
+               CM-EMPLOYEE-AGE "  " CM-PARTNER-ID "      "
+               CM-PARTNER-AGE "  FAILED RULE"
+               DELIMITED BY SIZE INTO EXCEPTION-REPORT-REC.
+           WRITE EXCEPTION-REPORT-REC.
+
+       WRITE-INVALID-AGE-PARA.
+           MOVE SPACES TO EXCEPTION-REPORT-REC.
+           STRING CM-EMPLOYEE-ID "       " CM-EMPLOYEE-NAME "  "
+               CM-EMPLOYEE-AGE "  " CM-PARTNER-ID "      "
+               CM-PARTNER-AGE "  INVALID AGE"
+               DELIMITED BY SIZE INTO EXCEPTION-REPORT-REC.
+           WRITE EXCEPTION-REPORT-REC.
